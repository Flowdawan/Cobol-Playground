@@ -1,6 +1,11 @@
        >>SOURCE FORMAT FREE
 IDENTIFICATION DIVISION.
-PROGRAM-ID. conditions.
+*> IS INITIAL PROGRAM: mainmenu.cob CALLs this repeatedly in one run
+*> unit, and WORKING-STORAGE would otherwise keep its prior-call
+*> values (SSNum, SSNumValidFlag), skipping the re-prompt loop on a
+*> second visit from the menu. INITIAL re-initializes WORKING-STORAGE
+*> to its VALUE clauses on every CALL, same as a fresh run.
+PROGRAM-ID. conditions IS INITIAL PROGRAM.
 AUTHOR. Florian Muellner.
 DATE-WRITTEN.  11/02/2023.
 DATE-COMPILED. 11/02/2023.
@@ -8,10 +13,41 @@ ENVIRONMENT DIVISION.
 CONFIGURATION SECTION.
 SPECIAL-NAMES.
        CLASS PassingScore IS "A" THRU "C", "D".
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT ELIGVOTE ASSIGN TO "ELIGVOTE"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-ELIGVOTE-STATUS.
 DATA DIVISION.
 FILE SECTION.
+FD ELIGVOTE.
+01 ELIGIBLE-VOTER-RECORD.
+       02 EV-SSNUM.
+           03 EV-SSAREA   PIC 999.
+           03 EV-SSGROUP  PIC 99.
+           03 EV-SSSERIAL PIC 9999.
+       02 FILLER PIC X(2) VALUE SPACES.
+       02 EV-NAME PIC X(20).
+       02 FILLER PIC X(2) VALUE SPACES.
+       02 EV-AGE  PIC 99.
 WORKING-STORAGE SECTION.
+01 WS-ELIGVOTE-STATUS PIC XX VALUE "00".
+01 PersonName PIC X(20) VALUE SPACES.
+01 SSNum.
+       02 SSArea   PIC 999.
+       02 SSGroup  PIC 99.
+       02 SSSerial PIC 9999.
+01 SSNumValidFlag PIC X VALUE "N".
+       88 SSNumIsValid VALUE "Y".
 01 Age PIC 99 VALUE 0.
+01 DateOfBirth.
+       02 MOB PIC 99.
+       02 DOB PIC 99.
+       02 YOB PIC 9(4).
+01 WS-Today.
+       02 WS-Today-Year  PIC 9(4).
+       02 WS-Today-Month PIC 99.
+       02 WS-Today-Day   PIC 99.
 01 Grade PIC 99 VALUE 0.
 01 Score PIC X(1) VALUE "B".
 01 CanVoteFlag PIC 9 VALUE 0.
@@ -24,11 +60,45 @@ WORKING-STORAGE SECTION.
        88 LessThan5 VALUE "1" THRU "4".
        88 ANumber VALUE "0" THRU "9".
 PROCEDURE DIVISION.
-DISPLAY "Enter Age: " WITH NO ADVANCING
-ACCEPT Age
+*> Age now comes from DateOfBirth (see datas.cob's Customer group)
+*> instead of being typed in on its own, so it reflects a real
+*> birthdate rather than whatever the operator happens to enter.
+DISPLAY "Enter your name: " WITH NO ADVANCING
+ACCEPT PersonName
+PERFORM UNTIL SSNumIsValid
+       DISPLAY "Enter your social security number "
+       ACCEPT SSNum
+       PERFORM 9000-VALIDATE-SSNUM
+       IF NOT SSNumIsValid
+           DISPLAY "Invalid social security number, please re-enter"
+       END-IF
+END-PERFORM
+DISPLAY "Enter month of birth: " WITH NO ADVANCING
+ACCEPT MOB
+DISPLAY "Enter day of birth: " WITH NO ADVANCING
+ACCEPT DOB
+DISPLAY "Enter year of birth: " WITH NO ADVANCING
+ACCEPT YOB
+ACCEPT WS-Today FROM DATE YYYYMMDD
+COMPUTE Age = WS-Today-Year - YOB
+IF WS-Today-Month < MOB OR (WS-Today-Month = MOB AND WS-Today-Day < DOB)
+       SUBTRACT 1 FROM Age
+END-IF
+DISPLAY "Age: " Age
 *> Yeah in austria you can vote with the age of 16...
+*> Eligible voters are appended to ELIGVOTE for downstream
+*> registration processing instead of just a screen message.
 IF Age >= 16 THEN
        DISPLAY "You can vote"
+       OPEN EXTEND ELIGVOTE
+       IF WS-ELIGVOTE-STATUS = "35"
+           OPEN OUTPUT ELIGVOTE
+       END-IF
+       MOVE SSNum TO EV-SSNUM
+       MOVE PersonName TO EV-NAME
+       MOVE Age TO EV-AGE
+       WRITE ELIGIBLE-VOTER-RECORD
+       CLOSE ELIGVOTE
 ELSE
        DISPLAY "You can't vote"
 END-IF
@@ -84,4 +154,20 @@ PERFORM UNTIL NOT ANumber
        END-EVALUATE
        ACCEPT TestNumber
 END-PERFORM
-STOP RUN.
+*> GOBACK instead of STOP RUN so this can also be CALLed from
+*> mainmenu.cob without killing the whole run unit.
+GOBACK.
+
+*> SSA rules: area is never 000, 666, or 900-999; group and serial
+*> are never all zero. Same rule intro.cob and userinput.cob apply.
+9000-VALIDATE-SSNUM.
+       MOVE "Y" TO SSNumValidFlag
+       IF SSArea = 0 OR SSArea = 666 OR SSArea >= 900
+           MOVE "N" TO SSNumValidFlag
+       END-IF
+       IF SSGroup = 0
+           MOVE "N" TO SSNumValidFlag
+       END-IF
+       IF SSSerial = 0
+           MOVE "N" TO SSNumValidFlag
+       END-IF.
