@@ -0,0 +1,241 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. custmaint.
+AUTHOR. Florian Muellner.
+DATE-WRITTEN.  08/08/2026.
+DATE-COMPILED. 08/08/2026.
+*> Add/Change/Inquire/Delete maintenance for the CUSTMAST indexed
+*> master file that replaces the single hardcoded Customer record
+*> in datas.cob.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT CUSTMAST ASSIGN TO "CUSTMAST"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS CM-IDENT
+        FILE STATUS IS WS-CUSTMAST-STATUS.
+    SELECT CUSTAUD ASSIGN TO "CUSTAUD"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CUSTAUD-STATUS.
+DATA DIVISION.
+FILE SECTION.
+FD CUSTMAST.
+COPY custrec.
+FD CUSTAUD.
+COPY auditrec.
+WORKING-STORAGE SECTION.
+01 WS-CUSTMAST-STATUS PIC XX VALUE "00".
+01 WS-CUSTAUD-STATUS  PIC XX VALUE "00".
+01 WS-TRANSACTION     PIC X VALUE SPACE.
+   88 WS-EXIT-REQUESTED VALUE "X", "x".
+01 WS-SSNUM-VALID-FLAG PIC X VALUE "N".
+   88 WS-SSNUM-IS-VALID VALUE "Y".
+01 WS-OLD-CUSTNAME     PIC X(20).
+01 WS-OLD-SSNUM        PIC X(9).
+01 WS-OLD-MOB          PIC 99.
+01 WS-OLD-DOB          PIC 99.
+01 WS-OLD-YOB          PIC 9(4).
+01 WS-OLD-STREET       PIC X(30).
+01 WS-OLD-COUNTRY      PIC X(25).
+PROCEDURE DIVISION.
+0000-MAIN-LOGIC.
+    PERFORM 0100-OPEN-CUSTMAST
+    PERFORM 0150-OPEN-CUSTAUD
+    PERFORM UNTIL WS-EXIT-REQUESTED
+        DISPLAY " "
+        DISPLAY "A)dd  C)hange  I)nquire  D)elete  X)it"
+        DISPLAY "Transaction: " WITH NO ADVANCING
+        ACCEPT WS-TRANSACTION
+        MOVE FUNCTION UPPER-CASE(WS-TRANSACTION) TO WS-TRANSACTION
+        EVALUATE WS-TRANSACTION
+            WHEN "A" PERFORM 1000-ADD-CUSTOMER
+            WHEN "C" PERFORM 2000-CHANGE-CUSTOMER
+            WHEN "I" PERFORM 3000-INQUIRE-CUSTOMER
+            WHEN "D" PERFORM 4000-DELETE-CUSTOMER
+            WHEN "X" CONTINUE
+            WHEN OTHER DISPLAY "Invalid transaction code"
+        END-EVALUATE
+    END-PERFORM
+    CLOSE CUSTMAST
+    CLOSE CUSTAUD
+    STOP RUN.
+
+0100-OPEN-CUSTMAST.
+    OPEN I-O CUSTMAST
+    IF WS-CUSTMAST-STATUS = "35"
+        OPEN OUTPUT CUSTMAST
+        CLOSE CUSTMAST
+        OPEN I-O CUSTMAST
+    END-IF.
+
+0150-OPEN-CUSTAUD.
+    OPEN EXTEND CUSTAUD
+    IF WS-CUSTAUD-STATUS = "35"
+        OPEN OUTPUT CUSTAUD
+    END-IF.
+
+1000-ADD-CUSTOMER.
+    DISPLAY "Ident: " WITH NO ADVANCING
+    ACCEPT CM-IDENT
+    DISPLAY "Customer name: " WITH NO ADVANCING
+    ACCEPT CM-CUSTNAME
+    DISPLAY "Month of birth: " WITH NO ADVANCING
+    ACCEPT CM-MOB
+    DISPLAY "Day of birth: " WITH NO ADVANCING
+    ACCEPT CM-DOB
+    DISPLAY "Year of birth: " WITH NO ADVANCING
+    ACCEPT CM-YOB
+    DISPLAY "Street: " WITH NO ADVANCING
+    ACCEPT CM-STREET
+    DISPLAY "Country: " WITH NO ADVANCING
+    ACCEPT CM-COUNTRY
+    MOVE "N" TO WS-SSNUM-VALID-FLAG
+    PERFORM UNTIL WS-SSNUM-IS-VALID
+        DISPLAY "Social security number: " WITH NO ADVANCING
+        ACCEPT CM-SSNUM
+        PERFORM 9000-VALIDATE-SSNUM
+        IF NOT WS-SSNUM-IS-VALID
+            DISPLAY "Invalid social security number, please re-enter"
+        END-IF
+    END-PERFORM
+    WRITE CUSTOMER-RECORD
+        INVALID KEY
+            DISPLAY "Customer " CM-IDENT " already exists"
+        NOT INVALID KEY
+            DISPLAY "Customer " CM-IDENT " added"
+    END-WRITE.
+
+2000-CHANGE-CUSTOMER.
+    DISPLAY "Ident to change: " WITH NO ADVANCING
+    ACCEPT CM-IDENT
+    READ CUSTMAST
+        INVALID KEY
+            DISPLAY "Customer " CM-IDENT " not found"
+        NOT INVALID KEY
+            MOVE CM-CUSTNAME TO WS-OLD-CUSTNAME
+            MOVE CM-SSNUM TO WS-OLD-SSNUM
+            MOVE CM-MOB TO WS-OLD-MOB
+            MOVE CM-DOB TO WS-OLD-DOB
+            MOVE CM-YOB TO WS-OLD-YOB
+            MOVE CM-STREET TO WS-OLD-STREET
+            MOVE CM-COUNTRY TO WS-OLD-COUNTRY
+            DISPLAY "Current name: " CM-CUSTNAME
+            DISPLAY "New name: " WITH NO ADVANCING
+            ACCEPT CM-CUSTNAME
+            DISPLAY "New month of birth: " WITH NO ADVANCING
+            ACCEPT CM-MOB
+            DISPLAY "New day of birth: " WITH NO ADVANCING
+            ACCEPT CM-DOB
+            DISPLAY "New year of birth: " WITH NO ADVANCING
+            ACCEPT CM-YOB
+            DISPLAY "New street: " WITH NO ADVANCING
+            ACCEPT CM-STREET
+            DISPLAY "New country: " WITH NO ADVANCING
+            ACCEPT CM-COUNTRY
+            MOVE "N" TO WS-SSNUM-VALID-FLAG
+            PERFORM UNTIL WS-SSNUM-IS-VALID
+                DISPLAY "New social security number: " WITH NO ADVANCING
+                ACCEPT CM-SSNUM
+                PERFORM 9000-VALIDATE-SSNUM
+                IF NOT WS-SSNUM-IS-VALID
+                    DISPLAY "Invalid social security number, please re-enter"
+                END-IF
+            END-PERFORM
+            REWRITE CUSTOMER-RECORD
+                INVALID KEY
+                    DISPLAY "Update failed for " CM-IDENT
+                NOT INVALID KEY
+                    DISPLAY "Customer " CM-IDENT " updated"
+                    PERFORM 2900-WRITE-AUDIT-RECORDS
+            END-REWRITE
+    END-READ.
+
+*> Append one CUSTAUD record per changed field (name, SSN, date of
+*> birth, street, country), with the before and after value, so any
+*> bad edit can be traced back.
+2900-WRITE-AUDIT-RECORDS.
+    IF WS-OLD-CUSTNAME NOT = CM-CUSTNAME
+        MOVE "CUSTNAME" TO AUD-FIELD-NAME
+        MOVE WS-OLD-CUSTNAME TO AUD-OLD-VALUE
+        MOVE CM-CUSTNAME TO AUD-NEW-VALUE
+        PERFORM 2950-WRITE-ONE-AUDIT-RECORD
+    END-IF
+    IF WS-OLD-SSNUM NOT = CM-SSNUM
+        MOVE "SSNUM" TO AUD-FIELD-NAME
+        MOVE WS-OLD-SSNUM TO AUD-OLD-VALUE
+        MOVE CM-SSNUM TO AUD-NEW-VALUE
+        PERFORM 2950-WRITE-ONE-AUDIT-RECORD
+    END-IF
+    IF WS-OLD-MOB NOT = CM-MOB OR WS-OLD-DOB NOT = CM-DOB
+            OR WS-OLD-YOB NOT = CM-YOB
+        MOVE "DATE-OF-BIRTH" TO AUD-FIELD-NAME
+        MOVE SPACES TO AUD-OLD-VALUE
+        STRING WS-OLD-MOB "/" WS-OLD-DOB "/" WS-OLD-YOB
+            DELIMITED BY SIZE INTO AUD-OLD-VALUE
+        MOVE SPACES TO AUD-NEW-VALUE
+        STRING CM-MOB "/" CM-DOB "/" CM-YOB
+            DELIMITED BY SIZE INTO AUD-NEW-VALUE
+        PERFORM 2950-WRITE-ONE-AUDIT-RECORD
+    END-IF
+    IF WS-OLD-STREET NOT = CM-STREET
+        MOVE "STREET" TO AUD-FIELD-NAME
+        MOVE WS-OLD-STREET TO AUD-OLD-VALUE
+        MOVE CM-STREET TO AUD-NEW-VALUE
+        PERFORM 2950-WRITE-ONE-AUDIT-RECORD
+    END-IF
+    IF WS-OLD-COUNTRY NOT = CM-COUNTRY
+        MOVE "COUNTRY" TO AUD-FIELD-NAME
+        MOVE WS-OLD-COUNTRY TO AUD-OLD-VALUE
+        MOVE CM-COUNTRY TO AUD-NEW-VALUE
+        PERFORM 2950-WRITE-ONE-AUDIT-RECORD
+    END-IF.
+
+2950-WRITE-ONE-AUDIT-RECORD.
+    MOVE CM-IDENT TO AUD-IDENT
+    MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP
+    WRITE AUDIT-RECORD.
+
+3000-INQUIRE-CUSTOMER.
+    DISPLAY "Ident to look up: " WITH NO ADVANCING
+    ACCEPT CM-IDENT
+    READ CUSTMAST
+        INVALID KEY
+            DISPLAY "Customer " CM-IDENT " not found"
+        NOT INVALID KEY
+            DISPLAY "Ident:   " CM-IDENT
+            DISPLAY "Name:    " CM-CUSTNAME
+            DISPLAY "Born:    " CM-MOB "/" CM-DOB "/" CM-YOB
+            DISPLAY "Street:  " CM-STREET
+            DISPLAY "Country: " CM-COUNTRY
+            DISPLAY "SSN:     " CM-SSAREA "-" CM-SSGROUP "-" CM-SSSERIAL
+    END-READ.
+
+4000-DELETE-CUSTOMER.
+    DISPLAY "Ident to delete: " WITH NO ADVANCING
+    ACCEPT CM-IDENT
+    READ CUSTMAST
+        INVALID KEY
+            DISPLAY "Customer " CM-IDENT " not found"
+        NOT INVALID KEY
+            DELETE CUSTMAST
+                INVALID KEY
+                    DISPLAY "Delete failed for " CM-IDENT
+                NOT INVALID KEY
+                    DISPLAY "Customer " CM-IDENT " deleted"
+            END-DELETE
+    END-READ.
+
+*> SSA rules: area is never 000, 666, or 900-999; group and serial
+*> are never all zero. Same rule intro.cob and userinput.cob apply.
+9000-VALIDATE-SSNUM.
+    MOVE "Y" TO WS-SSNUM-VALID-FLAG
+    IF CM-SSAREA = 0 OR CM-SSAREA = 666 OR CM-SSAREA >= 900
+        MOVE "N" TO WS-SSNUM-VALID-FLAG
+    END-IF
+    IF CM-SSGROUP = 0
+        MOVE "N" TO WS-SSNUM-VALID-FLAG
+    END-IF
+    IF CM-SSSERIAL = 0
+        MOVE "N" TO WS-SSNUM-VALID-FLAG
+    END-IF.
