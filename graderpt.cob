@@ -0,0 +1,143 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. graderpt.
+AUTHOR. Florian Muellner.
+DATE-WRITTEN.  08/08/2026.
+DATE-COMPILED. 08/08/2026.
+*> Batch grade-roster report. Assigns every student a grade with the
+*> same Age-5 rule conditions.cob uses interactively (Age > 5 AND
+*> Age < 18 => Grade = Age - 5), then prints a roster per grade plus
+*> an overall headcount summary.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT STUDENTS ASSIGN TO "STUDENTS"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-STUDENTS-STATUS.
+    SELECT SORTWORK ASSIGN TO "SORTWORK".
+    SELECT GRADERPT ASSIGN TO "GRADERPT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-GRADERPT-STATUS.
+DATA DIVISION.
+FILE SECTION.
+FD STUDENTS.
+COPY student.
+SD SORTWORK.
+01 SORT-RECORD.
+    02 SR-GRADE PIC 99.
+    02 SR-NAME  PIC X(20).
+    02 SR-AGE   PIC 99.
+    02 SR-ID    PIC 9(5).
+FD GRADERPT.
+01 GRADE-REPORT-LINE PIC X(80).
+WORKING-STORAGE SECTION.
+01 WS-STUDENTS-STATUS PIC XX VALUE "00".
+01 WS-GRADERPT-STATUS PIC XX VALUE "00".
+01 WS-EOF-FLAG         PIC X VALUE "N".
+   88 WS-END-OF-FILE VALUE "Y".
+01 WS-PREV-GRADE       PIC 99 VALUE 99.
+01 WS-GRADE-COUNT      PIC 9(5) VALUE ZERO.
+01 WS-TOTAL-COUNT      PIC 9(5) VALUE ZERO.
+01 WS-GRADE-HEADING.
+    02 FILLER    PIC X(7) VALUE "Grade ".
+    02 GH-GRADE  PIC Z9.
+01 WS-UNGRADED-HEADING PIC X(30) VALUE "Ungraded (age out of range)".
+01 WS-STUDENT-LINE.
+    02 FILLER   PIC X(4) VALUE SPACES.
+    02 SL-ID    PIC ZZZZ9.
+    02 FILLER   PIC X(3) VALUE SPACES.
+    02 SL-NAME  PIC X(20).
+    02 FILLER   PIC X(3) VALUE SPACES.
+    02 SL-AGE   PIC Z9.
+01 WS-GRADE-SUMMARY-LINE.
+    02 FILLER   PIC X(4) VALUE SPACES.
+    02 FILLER   PIC X(15) VALUE "Headcount:".
+    02 GS-COUNT PIC ZZZZ9.
+01 WS-FINAL-SUMMARY-LINE.
+    02 FILLER    PIC X(20) VALUE "Total students:".
+    02 FS-COUNT  PIC ZZZZ9.
+PROCEDURE DIVISION.
+0000-MAIN-LOGIC.
+    SORT SORTWORK
+        ON ASCENDING KEY SR-GRADE
+        INPUT PROCEDURE IS 1000-BUILD-SORT-FILE
+        OUTPUT PROCEDURE IS 2000-PRINT-ROSTER
+    STOP RUN.
+
+1000-BUILD-SORT-FILE.
+    OPEN INPUT STUDENTS
+    READ STUDENTS
+        AT END SET WS-END-OF-FILE TO TRUE
+    END-READ
+    PERFORM UNTIL WS-END-OF-FILE
+        PERFORM 1100-ASSIGN-GRADE
+        RELEASE SORT-RECORD
+        READ STUDENTS
+            AT END SET WS-END-OF-FILE TO TRUE
+        END-READ
+    END-PERFORM
+    CLOSE STUDENTS.
+
+1100-ASSIGN-GRADE.
+    MOVE ST-NAME TO SR-NAME
+    MOVE ST-AGE TO SR-AGE
+    MOVE ST-ID TO SR-ID
+    IF ST-AGE > 5 AND ST-AGE < 18
+        COMPUTE SR-GRADE = ST-AGE - 5
+    ELSE
+        MOVE 0 TO SR-GRADE
+    END-IF.
+
+2000-PRINT-ROSTER.
+    OPEN OUTPUT GRADERPT
+    MOVE "N" TO WS-EOF-FLAG
+    RETURN SORTWORK
+        AT END SET WS-END-OF-FILE TO TRUE
+    END-RETURN
+    PERFORM UNTIL WS-END-OF-FILE
+        IF SR-GRADE NOT = WS-PREV-GRADE
+            IF WS-PREV-GRADE NOT = 99
+                PERFORM 2200-WRITE-GRADE-SUMMARY
+            END-IF
+            MOVE SR-GRADE TO WS-PREV-GRADE
+            MOVE ZERO TO WS-GRADE-COUNT
+            PERFORM 2300-WRITE-GRADE-HEADING
+        END-IF
+        PERFORM 2400-WRITE-STUDENT-LINE
+        ADD 1 TO WS-GRADE-COUNT
+        ADD 1 TO WS-TOTAL-COUNT
+        RETURN SORTWORK
+            AT END SET WS-END-OF-FILE TO TRUE
+        END-RETURN
+    END-PERFORM
+    IF WS-TOTAL-COUNT > 0
+        PERFORM 2200-WRITE-GRADE-SUMMARY
+    END-IF
+    PERFORM 2500-WRITE-FINAL-SUMMARY
+    CLOSE GRADERPT.
+
+2300-WRITE-GRADE-HEADING.
+    MOVE SPACES TO GRADE-REPORT-LINE
+    WRITE GRADE-REPORT-LINE
+    IF SR-GRADE = 0
+        WRITE GRADE-REPORT-LINE FROM WS-UNGRADED-HEADING
+    ELSE
+        MOVE SR-GRADE TO GH-GRADE
+        WRITE GRADE-REPORT-LINE FROM WS-GRADE-HEADING
+    END-IF.
+
+2400-WRITE-STUDENT-LINE.
+    MOVE SR-ID TO SL-ID
+    MOVE SR-NAME TO SL-NAME
+    MOVE SR-AGE TO SL-AGE
+    WRITE GRADE-REPORT-LINE FROM WS-STUDENT-LINE.
+
+2200-WRITE-GRADE-SUMMARY.
+    MOVE WS-GRADE-COUNT TO GS-COUNT
+    WRITE GRADE-REPORT-LINE FROM WS-GRADE-SUMMARY-LINE.
+
+2500-WRITE-FINAL-SUMMARY.
+    MOVE SPACES TO GRADE-REPORT-LINE
+    WRITE GRADE-REPORT-LINE
+    MOVE WS-TOTAL-COUNT TO FS-COUNT
+    WRITE GRADE-REPORT-LINE FROM WS-FINAL-SUMMARY-LINE.
