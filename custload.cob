@@ -0,0 +1,121 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. custload.
+AUTHOR. Florian Muellner.
+DATE-WRITTEN.  08/08/2026.
+DATE-COMPILED. 08/08/2026.
+*> Sequential load of new customers into CUSTMAST with checkpoint/
+*> restart: a commit point is written to CUSTCKPT every
+*> WS-CHECKPOINT-INTERVAL records, and a rerun skips the CUSTADD
+*> records already loaded instead of starting over from record one.
+*> Operations resets/removes CUSTCKPT before the next full load.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT CUSTADD ASSIGN TO "CUSTADD"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CUSTADD-STATUS.
+    SELECT CUSTMAST ASSIGN TO "CUSTMAST"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS CM-IDENT OF CUSTMAST-RECORD
+        FILE STATUS IS WS-CUSTMAST-STATUS.
+    SELECT CKPTFILE ASSIGN TO "CUSTCKPT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CKPTFILE-STATUS.
+DATA DIVISION.
+FILE SECTION.
+FD CUSTADD.
+COPY custrec.
+FD CUSTMAST.
+COPY custrec REPLACING CUSTOMER-RECORD BY CUSTMAST-RECORD.
+FD CKPTFILE.
+01 CKPT-LINE PIC X(7).
+WORKING-STORAGE SECTION.
+01 WS-CUSTADD-STATUS   PIC XX VALUE "00".
+01 WS-CUSTMAST-STATUS  PIC XX VALUE "00".
+01 WS-CKPTFILE-STATUS  PIC XX VALUE "00".
+01 WS-EOF-FLAG          PIC X VALUE "N".
+   88 WS-END-OF-FILE VALUE "Y".
+01 WS-CHECKPOINT-INTERVAL PIC 9(5) VALUE 100.
+01 WS-RECORDS-READ        PIC 9(7) VALUE ZERO.
+01 WS-RECORDS-LOADED      PIC 9(7) VALUE ZERO.
+01 WS-RESTART-COUNT       PIC 9(7) VALUE ZERO.
+01 WS-SKIP-COUNTER        PIC 9(7) VALUE ZERO.
+01 WS-SINCE-LAST-CKPT     PIC 9(5) VALUE ZERO.
+PROCEDURE DIVISION.
+0000-MAIN-LOGIC.
+    PERFORM 0100-READ-CHECKPOINT
+    OPEN INPUT CUSTADD
+    PERFORM 0200-OPEN-CUSTMAST
+    PERFORM 0300-SKIP-ALREADY-LOADED
+    READ CUSTADD
+        AT END SET WS-END-OF-FILE TO TRUE
+    END-READ
+    PERFORM UNTIL WS-END-OF-FILE
+        PERFORM 1000-LOAD-CUSTOMER
+        READ CUSTADD
+            AT END SET WS-END-OF-FILE TO TRUE
+        END-READ
+    END-PERFORM
+    PERFORM 9000-WRITE-CHECKPOINT
+    CLOSE CUSTADD
+    CLOSE CUSTMAST
+    DISPLAY "Records loaded this run: " WS-RECORDS-LOADED
+    STOP RUN.
+
+0100-READ-CHECKPOINT.
+    MOVE ZERO TO WS-RESTART-COUNT
+    OPEN INPUT CKPTFILE
+    IF WS-CKPTFILE-STATUS = "00"
+        READ CKPTFILE
+            AT END CONTINUE
+            NOT AT END MOVE CKPT-LINE TO WS-RESTART-COUNT
+        END-READ
+        CLOSE CKPTFILE
+    END-IF
+    IF WS-RESTART-COUNT > 0
+        DISPLAY "Restarting after " WS-RESTART-COUNT " records"
+    END-IF.
+
+0200-OPEN-CUSTMAST.
+    OPEN I-O CUSTMAST
+    IF WS-CUSTMAST-STATUS = "35"
+        OPEN OUTPUT CUSTMAST
+        CLOSE CUSTMAST
+        OPEN I-O CUSTMAST
+    END-IF.
+
+0300-SKIP-ALREADY-LOADED.
+    MOVE ZERO TO WS-SKIP-COUNTER
+    PERFORM UNTIL WS-SKIP-COUNTER >= WS-RESTART-COUNT
+        READ CUSTADD
+            AT END SET WS-END-OF-FILE TO TRUE
+        END-READ
+        IF WS-END-OF-FILE
+            EXIT PERFORM
+        END-IF
+        ADD 1 TO WS-SKIP-COUNTER
+        ADD 1 TO WS-RECORDS-READ
+    END-PERFORM.
+
+1000-LOAD-CUSTOMER.
+    ADD 1 TO WS-RECORDS-READ
+    WRITE CUSTMAST-RECORD FROM CUSTOMER-RECORD
+        INVALID KEY
+            DISPLAY "Customer " CM-IDENT OF CUSTOMER-RECORD
+                " already on file, skipped"
+        NOT INVALID KEY
+            ADD 1 TO WS-RECORDS-LOADED
+    END-WRITE
+    ADD 1 TO WS-SINCE-LAST-CKPT
+    IF WS-SINCE-LAST-CKPT >= WS-CHECKPOINT-INTERVAL
+        PERFORM 9000-WRITE-CHECKPOINT
+        MOVE ZERO TO WS-SINCE-LAST-CKPT
+    END-IF.
+
+9000-WRITE-CHECKPOINT.
+    OPEN OUTPUT CKPTFILE
+    MOVE WS-RECORDS-READ TO CKPT-LINE
+    WRITE CKPT-LINE
+    CLOSE CKPTFILE.
