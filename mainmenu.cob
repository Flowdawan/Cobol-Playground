@@ -0,0 +1,42 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. mainmenu.
+AUTHOR. Florian Muellner.
+DATE-WRITTEN.  08/08/2026.
+DATE-COMPILED. 08/08/2026.
+*> Menu-driven front end that CALLs the existing demo programs instead
+*> of running each one as a separate manual compile. Each of intro,
+*> datas, conditions and userinput now ends in GOBACK instead of
+*> STOP RUN (see those programs), so control comes back here and the
+*> menu can loop until the operator chooses to exit.
+ENVIRONMENT DIVISION.
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01 WS-CHOICE PIC X.
+   88 WS-EXIT-REQUESTED VALUE "X".
+PROCEDURE DIVISION.
+0000-MAIN-LOGIC.
+    PERFORM UNTIL WS-EXIT-REQUESTED
+        PERFORM 1000-DISPLAY-MENU
+        ACCEPT WS-CHOICE
+        MOVE FUNCTION UPPER-CASE(WS-CHOICE) TO WS-CHOICE
+        EVALUATE WS-CHOICE
+            WHEN "1" CALL "intro"
+            WHEN "2" CALL "datas"
+            WHEN "3" CALL "conditions"
+            WHEN "4" CALL "userinput"
+            WHEN "X" CONTINUE
+            WHEN OTHER DISPLAY "Invalid choice, please re-enter"
+        END-EVALUATE
+    END-PERFORM
+    STOP RUN.
+
+1000-DISPLAY-MENU.
+    DISPLAY " "
+    DISPLAY "===== Main Menu ====="
+    DISPLAY "1) Intro demo"
+    DISPLAY "2) Data types demo"
+    DISPLAY "3) Conditions demo"
+    DISPLAY "4) User input demo"
+    DISPLAY "X) Exit"
+    DISPLAY "Enter your choice: " WITH NO ADVANCING.
