@@ -0,0 +1,72 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. adder.
+AUTHOR. Florian Muellner.
+DATE-WRITTEN.  08/08/2026.
+DATE-COMPILED. 08/08/2026.
+*> Generalizes intro.cob's two-digit Num1/Num2 Total logic into an
+*> adding-machine utility: reads a file of transaction amounts and
+*> produces a running total plus a line-item report.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT AMOUNTS ASSIGN TO "AMOUNTS"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-AMOUNTS-STATUS.
+    SELECT ADDRPT ASSIGN TO "ADDRPT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-ADDRPT-STATUS.
+DATA DIVISION.
+FILE SECTION.
+FD AMOUNTS.
+COPY amttran.
+FD ADDRPT.
+01 ADD-REPORT-LINE PIC X(80).
+WORKING-STORAGE SECTION.
+01 WS-AMOUNTS-STATUS PIC XX VALUE "00".
+01 WS-ADDRPT-STATUS  PIC XX VALUE "00".
+01 WS-EOF-FLAG         PIC X VALUE "N".
+   88 WS-END-OF-FILE VALUE "Y".
+01 Total                PIC 9(9)V99 VALUE ZERO.
+01 WS-LINE-COUNT        PIC 9(6) VALUE ZERO.
+01 WS-DETAIL-LINE.
+    02 FILLER    PIC X(4) VALUE SPACES.
+    02 DL-LINE-NO PIC ZZZZZ9.
+    02 FILLER    PIC X(3) VALUE SPACES.
+    02 DL-AMOUNT PIC ZZZZZZ9.99.
+    02 FILLER    PIC X(3) VALUE SPACES.
+    02 DL-RUNNING-TOTAL PIC ZZZZZZZZ9.99.
+01 WS-TOTAL-LINE.
+    02 FILLER    PIC X(15) VALUE "Grand Total:".
+    02 TL-TOTAL  PIC ZZZZZZZZ9.99.
+PROCEDURE DIVISION.
+0000-MAIN-LOGIC.
+    OPEN INPUT AMOUNTS
+    OPEN OUTPUT ADDRPT
+    READ AMOUNTS
+        AT END SET WS-END-OF-FILE TO TRUE
+    END-READ
+    PERFORM UNTIL WS-END-OF-FILE
+        PERFORM 1000-ADD-AMOUNT
+        READ AMOUNTS
+            AT END SET WS-END-OF-FILE TO TRUE
+        END-READ
+    END-PERFORM
+    PERFORM 2000-WRITE-TOTAL-LINE
+    CLOSE AMOUNTS
+    CLOSE ADDRPT
+    STOP RUN.
+
+1000-ADD-AMOUNT.
+    ADD 1 TO WS-LINE-COUNT
+    ADD AT-AMOUNT TO Total
+    MOVE WS-LINE-COUNT TO DL-LINE-NO
+    MOVE AT-AMOUNT TO DL-AMOUNT
+    MOVE Total TO DL-RUNNING-TOTAL
+    WRITE ADD-REPORT-LINE FROM WS-DETAIL-LINE.
+
+2000-WRITE-TOTAL-LINE.
+    MOVE SPACES TO ADD-REPORT-LINE
+    WRITE ADD-REPORT-LINE
+    MOVE Total TO TL-TOTAL
+    WRITE ADD-REPORT-LINE FROM WS-TOTAL-LINE.
