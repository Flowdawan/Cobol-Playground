@@ -0,0 +1,7 @@
+   *> Student record used by the batch reports built on top of the
+   *> conditions.cob Age/Grade and Score classification rules.
+    01 STUDENT-RECORD.
+        02 ST-ID     PIC 9(5).
+        02 ST-NAME   PIC X(20).
+        02 ST-AGE    PIC 99.
+        02 ST-SCORE  PIC X(1).
