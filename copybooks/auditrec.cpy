@@ -0,0 +1,8 @@
+   *> Customer audit log record: one line per changed field, with the
+   *> before/after value and a timestamp, written by custmaint.cob.
+    01 AUDIT-RECORD.
+        02 AUD-TIMESTAMP  PIC X(21).
+        02 AUD-IDENT      PIC 9(3).
+        02 AUD-FIELD-NAME PIC X(15).
+        02 AUD-OLD-VALUE  PIC X(30).
+        02 AUD-NEW-VALUE  PIC X(30).
