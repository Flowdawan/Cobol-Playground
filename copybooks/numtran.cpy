@@ -0,0 +1,3 @@
+   *> One transaction number to classify, read by numclass.cob.
+    01 NUMBER-TRANSACTION.
+        02 NT-VALUE PIC 9(5).
