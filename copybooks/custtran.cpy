@@ -0,0 +1,5 @@
+   *> One day's activity against a CUSTMAST customer, read by
+   *> custmtch.cob during the daily match/merge.
+    01 CUST-TRANSACTION.
+        02 CT-IDENT    PIC 9(3).
+        02 CT-ACTIVITY PIC X(20).
