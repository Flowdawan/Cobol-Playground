@@ -0,0 +1,10 @@
+   *> Payroll transaction record: one employee's hours and rate for the
+   *> pay cycle, read by payroll.cob to compute PayCheck.
+    01 PAY-TRANSACTION.
+        02 PT-EMP-ID     PIC 9(5).
+        02 PT-EMP-NAME   PIC X(20).
+        02 PT-HOURS      PIC 9(3)V99.
+        02 PT-RATE       PIC 9(3)V99.
+   *> Deduction/adjustment amount (garnishment, correction, etc.),
+   *> same signed picture as datas.cob's SignedInt demo field.
+        02 PT-ADJUSTMENT PIC S9(4).
