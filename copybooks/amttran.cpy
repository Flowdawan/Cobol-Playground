@@ -0,0 +1,3 @@
+   *> One transaction amount to add, read by adder.cob.
+    01 AMOUNT-TRANSACTION.
+        02 AT-AMOUNT PIC 9(7)V99.
