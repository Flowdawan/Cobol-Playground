@@ -0,0 +1,19 @@
+   *> Customer master record layout, shared by every program that reads
+   *> or writes CUSTMAST (custmaint, custload, custsort, custmtch, ...).
+   *> Grown in place as later requests add fields -- keep CM-IDENT first,
+   *> it is the CUSTMAST record key.
+    01 CUSTOMER-RECORD.
+        02 CM-IDENT         PIC 9(3).
+        02 CM-CUSTNAME      PIC X(20).
+        02 CM-DATE-OF-BIRTH.
+            03 CM-MOB       PIC 99.
+            03 CM-DOB       PIC 99.
+            03 CM-YOB       PIC 9(4).
+   *> Address fields, merged in from the userinput.cob demo so name
+   *> and address changes go against the one Customer record.
+        02 CM-STREET        PIC X(30).
+        02 CM-COUNTRY       PIC X(25).
+        02 CM-SSNUM.
+            03 CM-SSAREA    PIC 999.
+            03 CM-SSGROUP   PIC 99.
+            03 CM-SSSERIAL  PIC 9999.
