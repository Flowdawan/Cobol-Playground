@@ -0,0 +1,128 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. custmtch.
+AUTHOR. Florian Muellner.
+DATE-WRITTEN.  08/08/2026.
+DATE-COMPILED. 08/08/2026.
+*> Match/merge between the CUSTMAST master and a daily transaction
+*> file. Both sides use a HIGH-VALUES sentinel key once they run out
+*> of records (the same technique datas.cob demonstrates with
+*> MOVE HIGH-VALUE TO SampleData), so end-of-file drives the control
+*> logic instead of a record-count check.
+*> PRECONDITION: this match assumes at most one CUSTTRAN activity
+*> line per customer per day -- 5000-MATCHED advances both the master
+*> and the transaction side together, so a second activity line for
+*> the same customer would be compared against the next master record
+*> instead of the current one. CUSTTRAN does not have to arrive in
+*> CT-IDENT order; it is sorted into CUSTTRSRT below before the merge.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT CUSTMAST ASSIGN TO "CUSTMAST"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS SEQUENTIAL
+        RECORD KEY IS CM-IDENT OF CUSTOMER-RECORD
+        FILE STATUS IS WS-CUSTMAST-STATUS.
+    SELECT CUSTTRAN ASSIGN TO "CUSTTRAN"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CUSTTRAN-STATUS.
+    SELECT SORTWORK ASSIGN TO "SORTWORK".
+    SELECT SORTEDTRAN ASSIGN TO "CUSTTRSRT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-SORTEDTRAN-STATUS.
+    SELECT MATCHRPT ASSIGN TO "MATCHRPT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-MATCHRPT-STATUS.
+DATA DIVISION.
+FILE SECTION.
+FD CUSTMAST.
+COPY custrec.
+FD CUSTTRAN.
+COPY custtran.
+SD SORTWORK.
+COPY custtran REPLACING CUST-TRANSACTION BY SORT-TRAN-RECORD.
+FD SORTEDTRAN.
+COPY custtran REPLACING CUST-TRANSACTION BY SORTEDTRAN-RECORD.
+FD MATCHRPT.
+01 MATCH-REPORT-LINE PIC X(80).
+WORKING-STORAGE SECTION.
+01 WS-CUSTMAST-STATUS PIC XX VALUE "00".
+01 WS-CUSTTRAN-STATUS PIC XX VALUE "00".
+01 WS-SORTEDTRAN-STATUS PIC XX VALUE "00".
+01 WS-MATCHRPT-STATUS PIC XX VALUE "00".
+01 WS-MASTER-KEY       PIC X(3) VALUE SPACES.
+01 WS-TRAN-KEY         PIC X(3) VALUE SPACES.
+01 WS-MASTER-ONLY-LINE.
+    02 FILLER    PIC X(20) VALUE "No activity today:".
+    02 ML-IDENT  PIC ZZ9.
+    02 FILLER    PIC X(2) VALUE SPACES.
+    02 ML-NAME   PIC X(20).
+01 WS-TRAN-ONLY-LINE.
+    02 FILLER    PIC X(20) VALUE "Unknown customer:".
+    02 TL-IDENT  PIC ZZ9.
+    02 FILLER    PIC X(2) VALUE SPACES.
+    02 TL-ACTIVITY PIC X(20).
+01 WS-MATCHED-LINE.
+    02 FILLER    PIC X(20) VALUE "Activity for:".
+    02 XL-IDENT  PIC ZZ9.
+    02 FILLER    PIC X(2) VALUE SPACES.
+    02 XL-NAME   PIC X(20).
+    02 FILLER    PIC X(2) VALUE SPACES.
+    02 XL-ACTIVITY PIC X(20).
+PROCEDURE DIVISION.
+0000-MAIN-LOGIC.
+    SORT SORTWORK
+        ON ASCENDING KEY CT-IDENT OF SORT-TRAN-RECORD
+        USING CUSTTRAN
+        GIVING SORTEDTRAN
+    OPEN INPUT CUSTMAST
+    OPEN INPUT SORTEDTRAN
+    OPEN OUTPUT MATCHRPT
+    PERFORM 1000-READ-MASTER
+    PERFORM 2000-READ-TRAN
+    PERFORM UNTIL WS-MASTER-KEY = HIGH-VALUES AND WS-TRAN-KEY = HIGH-VALUES
+        EVALUATE TRUE
+            WHEN WS-MASTER-KEY < WS-TRAN-KEY
+                PERFORM 3000-MASTER-ONLY
+                PERFORM 1000-READ-MASTER
+            WHEN WS-MASTER-KEY > WS-TRAN-KEY
+                PERFORM 4000-TRAN-ONLY
+                PERFORM 2000-READ-TRAN
+            WHEN OTHER
+                PERFORM 5000-MATCHED
+                PERFORM 1000-READ-MASTER
+                PERFORM 2000-READ-TRAN
+        END-EVALUATE
+    END-PERFORM
+    CLOSE CUSTMAST
+    CLOSE SORTEDTRAN
+    CLOSE MATCHRPT
+    STOP RUN.
+
+1000-READ-MASTER.
+    READ CUSTMAST NEXT RECORD
+        AT END MOVE HIGH-VALUES TO WS-MASTER-KEY
+        NOT AT END MOVE CM-IDENT TO WS-MASTER-KEY
+    END-READ.
+
+2000-READ-TRAN.
+    READ SORTEDTRAN
+        AT END MOVE HIGH-VALUES TO WS-TRAN-KEY
+        NOT AT END MOVE CT-IDENT OF SORTEDTRAN-RECORD TO WS-TRAN-KEY
+    END-READ.
+
+3000-MASTER-ONLY.
+    MOVE CM-IDENT TO ML-IDENT
+    MOVE CM-CUSTNAME TO ML-NAME
+    WRITE MATCH-REPORT-LINE FROM WS-MASTER-ONLY-LINE.
+
+4000-TRAN-ONLY.
+    MOVE CT-IDENT OF SORTEDTRAN-RECORD TO TL-IDENT
+    MOVE CT-ACTIVITY OF SORTEDTRAN-RECORD TO TL-ACTIVITY
+    WRITE MATCH-REPORT-LINE FROM WS-TRAN-ONLY-LINE.
+
+5000-MATCHED.
+    MOVE CM-IDENT TO XL-IDENT
+    MOVE CM-CUSTNAME TO XL-NAME
+    MOVE CT-ACTIVITY OF SORTEDTRAN-RECORD TO XL-ACTIVITY
+    WRITE MATCH-REPORT-LINE FROM WS-MATCHED-LINE.
