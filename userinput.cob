@@ -1,31 +1,110 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. userinput.
-       AUTHOR. Florian Muellner.
-       DATE-WRITTEN.  09/02/2023.
-       DATE-COMPILED. 09/02/2023.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-        FILE SECTION.
-        WORKING-STORAGE SECTION.
-           01 UserName PIC X(30).
-           01 Street PIC X(30).
-           01 Country PIC X(25).
-           01 SSNum.
-              02 SSArea   PIC 999.
-              02 SSGroup  PIC 99.
-              02 SSSerial PIC 9999.
-       PROCEDURE DIVISION.
-           DISPLAY "What is your username? " WITH NO ADVANCING
-            *> NO ADVANCING does that there is no newline after the display
-           ACCEPT UserName
-           DISPLAY "What is your Address? " 
-           DISPLAY "Country? " WITH NO ADVANCING
-           ACCEPT Country
-           DISPLAY "Street? " WITH NO ADVANCING
-           ACCEPT Street
-           *> The length of the variables get filled with empty spaces
-           DISPLAY "So, Hello " UserName "from " Street "in " Country
-           DISPLAY "Enter your social security number "
-           ACCEPT SSNum
-           DISPLAY "Area 0" SSArea
-       STOP RUN.
+       IDENTIFICATION DIVISION.
+      *> IS INITIAL PROGRAM: mainmenu.cob CALLs this repeatedly in one
+      *> run unit, and WORKING-STORAGE would otherwise keep its
+      *> prior-call values (UserName/Street/Country/SSNum), skipping
+      *> the mandatory-field and SSN re-prompt loops on a second visit
+      *> from the menu. INITIAL re-initializes WORKING-STORAGE to its
+      *> VALUE clauses on every CALL, same as a fresh run.
+       PROGRAM-ID. userinput IS INITIAL PROGRAM.
+       AUTHOR. Florian Muellner.
+       DATE-WRITTEN.  09/02/2023.
+       DATE-COMPILED. 09/02/2023.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+        FILE SECTION.
+        WORKING-STORAGE SECTION.
+           01 UserName PIC X(30) VALUE SPACES.
+           01 Street PIC X(30) VALUE SPACES.
+           01 Country PIC X(25) VALUE SPACES.
+           01 SSNum.
+              02 SSArea   PIC 999.
+              02 SSGroup  PIC 99.
+              02 SSSerial PIC 9999.
+           01 SSNumValidFlag PIC X VALUE "N".
+              88 SSNumIsValid VALUE "Y".
+           01 WS-MESSAGE PIC X(50) VALUE SPACES.
+        SCREEN SECTION.
+        *> Replaces the raw ACCEPT/DISPLAY prompts with a real
+        *> full-screen data-entry form: labels are fixed, the operator
+        *> fills in the USING fields, and re-prompt messages show up
+        *> on the same screen instead of scrolling past on their own.
+        01 USERINPUT-SCREEN.
+           02 BLANK SCREEN.
+           02 LINE 1 COLUMN 1 VALUE "===== User Input Form =====".
+           02 LINE 3 COLUMN 1 VALUE "Username:".
+           02 SCR-USERNAME LINE 3 COLUMN 15 PIC X(30) USING UserName.
+           02 LINE 4 COLUMN 1 VALUE "Country:".
+           02 SCR-COUNTRY LINE 4 COLUMN 15 PIC X(25) USING Country.
+           02 LINE 5 COLUMN 1 VALUE "Street:".
+           02 SCR-STREET LINE 5 COLUMN 15 PIC X(30) USING Street.
+           02 LINE 6 COLUMN 1 VALUE "SSN Area:".
+           02 SCR-SSAREA LINE 6 COLUMN 15 PIC 999 USING SSArea.
+           02 LINE 6 COLUMN 20 VALUE "Group:".
+           02 SCR-SSGROUP LINE 6 COLUMN 27 PIC 99 USING SSGroup.
+           02 LINE 6 COLUMN 31 VALUE "Serial:".
+           02 SCR-SSSERIAL LINE 6 COLUMN 39 PIC 9999 USING SSSerial.
+           02 LINE 8 COLUMN 1 PIC X(50) FROM WS-MESSAGE.
+       PROCEDURE DIVISION.
+           DISPLAY USERINPUT-SCREEN
+           PERFORM UNTIL UserName NOT = SPACES
+               ACCEPT SCR-USERNAME
+               IF UserName = SPACES
+                   MOVE "Username can't be blank, please re-enter"
+                       TO WS-MESSAGE
+                   DISPLAY USERINPUT-SCREEN
+               END-IF
+           END-PERFORM
+           MOVE SPACES TO WS-MESSAGE
+           DISPLAY USERINPUT-SCREEN
+           PERFORM UNTIL Country NOT = SPACES
+               ACCEPT SCR-COUNTRY
+               IF Country = SPACES
+                   MOVE "Country can't be blank, please re-enter"
+                       TO WS-MESSAGE
+                   DISPLAY USERINPUT-SCREEN
+               END-IF
+           END-PERFORM
+           MOVE SPACES TO WS-MESSAGE
+           DISPLAY USERINPUT-SCREEN
+           PERFORM UNTIL Street NOT = SPACES
+               ACCEPT SCR-STREET
+               IF Street = SPACES
+                   MOVE "Street can't be blank, please re-enter"
+                       TO WS-MESSAGE
+                   DISPLAY USERINPUT-SCREEN
+               END-IF
+           END-PERFORM
+           MOVE SPACES TO WS-MESSAGE
+           DISPLAY USERINPUT-SCREEN
+           *> The length of the variables get filled with empty spaces
+           DISPLAY "So, Hello " UserName "from " Street "in " Country
+           PERFORM UNTIL SSNumIsValid
+               ACCEPT SCR-SSAREA
+               ACCEPT SCR-SSGROUP
+               ACCEPT SCR-SSSERIAL
+               PERFORM 9000-VALIDATE-SSNUM
+               IF NOT SSNumIsValid
+                   MOVE "Invalid SSN, please re-enter" TO WS-MESSAGE
+                   DISPLAY USERINPUT-SCREEN
+               END-IF
+           END-PERFORM
+           MOVE SPACES TO WS-MESSAGE
+           DISPLAY USERINPUT-SCREEN
+           DISPLAY "Area 0" SSArea
+      *> GOBACK instead of STOP RUN so this can also be CALLed from
+      *> mainmenu.cob without killing the whole run unit.
+           GOBACK.
+
+       *> SSA rules: area is never 000, 666, or 900-999; group and
+       *> serial are never all zero.
+       9000-VALIDATE-SSNUM.
+           MOVE "Y" TO SSNumValidFlag
+           IF SSArea = 0 OR SSArea = 666 OR SSArea >= 900
+               MOVE "N" TO SSNumValidFlag
+           END-IF
+           IF SSGroup = 0
+               MOVE "N" TO SSNumValidFlag
+           END-IF
+           IF SSSerial = 0
+               MOVE "N" TO SSNumValidFlag
+           END-IF.
