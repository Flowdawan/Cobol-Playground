@@ -0,0 +1,110 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. payroll.
+AUTHOR. Florian Muellner.
+DATE-WRITTEN.  08/08/2026.
+DATE-COMPILED. 08/08/2026.
+*> Reads employee hours/rate transactions and prints a pay register,
+*> computing PayCheck (PIC 9(4)V99, same picture as datas.cob) for
+*> each employee plus a grand total.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT PAYTRANS ASSIGN TO "PAYTRANS"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-PAYTRANS-STATUS.
+    SELECT PAYREG ASSIGN TO "PAYREG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-PAYREG-STATUS.
+DATA DIVISION.
+FILE SECTION.
+FD PAYTRANS.
+COPY paytran.
+FD PAYREG.
+01 PAY-REPORT-LINE PIC X(80).
+WORKING-STORAGE SECTION.
+01 WS-PAYTRANS-STATUS PIC XX VALUE "00".
+01 WS-PAYREG-STATUS   PIC XX VALUE "00".
+01 WS-EOF-FLAG        PIC X VALUE "N".
+   88 WS-END-OF-FILE VALUE "Y".
+*> Signed: PT-ADJUSTMENT (PIC S9(4)) can push net pay below zero for
+*> a garnishment/correction larger than gross pay, and an unsigned
+*> receiver would silently drop that sign instead of reporting it.
+*> Widened to S9(7)V99 (same as WS-GRAND-TOTAL): PT-HOURS * PT-RATE
+*> (both PIC 9(3)V99) can reach up to 999,980.00, well past a
+*> PIC S9(4)V99 receiver's 9,999.99 ceiling.
+01 PayCheck           PIC S9(7)V99 VALUE ZEROS.
+01 WS-GRAND-TOTAL      PIC S9(7)V99 VALUE ZERO.
+01 WS-EMPLOYEE-COUNT   PIC 9(5) VALUE ZERO.
+01 WS-HEADING-1.
+    02 FILLER PIC X(10) VALUE "Emp Id".
+    02 FILLER PIC X(22) VALUE "Employee Name".
+    02 FILLER PIC X(10) VALUE "Hours".
+    02 FILLER PIC X(10) VALUE "Rate".
+    02 FILLER PIC X(12) VALUE "Adjustment".
+    02 FILLER PIC X(10) VALUE "PayCheck".
+01 WS-DETAIL-LINE.
+    02 DL-EMP-ID     PIC ZZZZ9      BLANK WHEN ZERO.
+    02 FILLER        PIC X(5) VALUE SPACES.
+    02 DL-EMP-NAME   PIC X(20).
+    02 FILLER        PIC X(2) VALUE SPACES.
+    02 DL-HOURS      PIC ZZ9.99.
+    02 FILLER        PIC X(3) VALUE SPACES.
+    02 DL-RATE       PIC ZZ9.99.
+    02 FILLER        PIC X(3) VALUE SPACES.
+    02 DL-ADJUSTMENT PIC -ZZZ9.
+    02 FILLER        PIC X(2) VALUE SPACES.
+    02 DL-PAYCHECK   PIC -ZZZZZZ9.99.
+01 WS-TOTAL-LINE.
+    02 FILLER PIC X(37) VALUE "Grand Total:".
+    02 TL-GRAND-TOTAL PIC -ZZZZZZ9.99.
+    02 FILLER PIC X(15) VALUE SPACES.
+    02 FILLER PIC X(10) VALUE "Employees:".
+    02 TL-EMPLOYEE-COUNT PIC ZZZZ9.
+PROCEDURE DIVISION.
+0000-MAIN-LOGIC.
+    OPEN INPUT PAYTRANS
+    OPEN OUTPUT PAYREG
+    PERFORM 1000-WRITE-HEADINGS
+    READ PAYTRANS
+        AT END SET WS-END-OF-FILE TO TRUE
+    END-READ
+    PERFORM UNTIL WS-END-OF-FILE
+        PERFORM 2000-COMPUTE-PAYCHECK
+        PERFORM 3000-WRITE-DETAIL-LINE
+        READ PAYTRANS
+            AT END SET WS-END-OF-FILE TO TRUE
+        END-READ
+    END-PERFORM
+    PERFORM 4000-WRITE-TOTAL-LINE
+    CLOSE PAYTRANS
+    CLOSE PAYREG
+    STOP RUN.
+
+1000-WRITE-HEADINGS.
+    WRITE PAY-REPORT-LINE FROM WS-HEADING-1
+    MOVE SPACES TO PAY-REPORT-LINE
+    WRITE PAY-REPORT-LINE.
+
+2000-COMPUTE-PAYCHECK.
+    *> PT-ADJUSTMENT (PIC S9(4), same signed picture as datas.cob's
+    *> SignedInt) applies a garnishment/correction on top of gross pay.
+    COMPUTE PayCheck ROUNDED = (PT-HOURS * PT-RATE) + PT-ADJUSTMENT
+    ADD PayCheck TO WS-GRAND-TOTAL
+    ADD 1 TO WS-EMPLOYEE-COUNT.
+
+3000-WRITE-DETAIL-LINE.
+    MOVE PT-EMP-ID TO DL-EMP-ID
+    MOVE PT-EMP-NAME TO DL-EMP-NAME
+    MOVE PT-HOURS TO DL-HOURS
+    MOVE PT-RATE TO DL-RATE
+    MOVE PT-ADJUSTMENT TO DL-ADJUSTMENT
+    MOVE PayCheck TO DL-PAYCHECK
+    WRITE PAY-REPORT-LINE FROM WS-DETAIL-LINE.
+
+4000-WRITE-TOTAL-LINE.
+    MOVE SPACES TO PAY-REPORT-LINE
+    WRITE PAY-REPORT-LINE
+    MOVE WS-GRAND-TOTAL TO TL-GRAND-TOTAL
+    MOVE WS-EMPLOYEE-COUNT TO TL-EMPLOYEE-COUNT
+    WRITE PAY-REPORT-LINE FROM WS-TOTAL-LINE.
