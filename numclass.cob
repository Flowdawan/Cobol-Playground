@@ -0,0 +1,112 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. numclass.
+AUTHOR. Florian Muellner.
+DATE-WRITTEN.  08/08/2026.
+DATE-COMPILED. 08/08/2026.
+*> Batch classifier for PIC 9(5) numbers, generalizing the single
+*> digit IsPrime/IsOdd/IsEven/LessThan5 88-levels in conditions.cob
+*> to a whole transaction file with a summary report.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT NUMTRANS ASSIGN TO "NUMTRANS"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-NUMTRANS-STATUS.
+    SELECT NUMRPT ASSIGN TO "NUMRPT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-NUMRPT-STATUS.
+DATA DIVISION.
+FILE SECTION.
+FD NUMTRANS.
+COPY numtran.
+FD NUMRPT.
+01 NUM-REPORT-LINE PIC X(80).
+WORKING-STORAGE SECTION.
+01 WS-NUMTRANS-STATUS PIC XX VALUE "00".
+01 WS-NUMRPT-STATUS  PIC XX VALUE "00".
+01 WS-EOF-FLAG         PIC X VALUE "N".
+   88 WS-END-OF-FILE VALUE "Y".
+01 WS-IS-PRIME-FLAG    PIC X VALUE "N".
+   88 WS-IS-PRIME VALUE "Y".
+01 WS-DIVISOR          PIC 9(5).
+01 WS-TOTAL-COUNT      PIC 9(6) VALUE ZERO.
+01 WS-PRIME-COUNT      PIC 9(6) VALUE ZERO.
+01 WS-ODD-COUNT        PIC 9(6) VALUE ZERO.
+01 WS-EVEN-COUNT       PIC 9(6) VALUE ZERO.
+01 WS-LESS-THAN-5-COUNT PIC 9(6) VALUE ZERO.
+01 WS-SUMMARY-LINE.
+    02 FILLER   PIC X(12) VALUE "Total:".
+    02 SM-TOTAL PIC ZZZZZ9.
+01 WS-PRIME-LINE.
+    02 FILLER   PIC X(12) VALUE "Prime:".
+    02 SM-PRIME PIC ZZZZZ9.
+01 WS-ODD-LINE.
+    02 FILLER   PIC X(12) VALUE "Odd:".
+    02 SM-ODD   PIC ZZZZZ9.
+01 WS-EVEN-LINE.
+    02 FILLER   PIC X(12) VALUE "Even:".
+    02 SM-EVEN  PIC ZZZZZ9.
+01 WS-LT5-LINE.
+    02 FILLER   PIC X(20) VALUE "Less than 5:".
+    02 SM-LT5   PIC ZZZZZ9.
+PROCEDURE DIVISION.
+0000-MAIN-LOGIC.
+    OPEN INPUT NUMTRANS
+    OPEN OUTPUT NUMRPT
+    READ NUMTRANS
+        AT END SET WS-END-OF-FILE TO TRUE
+    END-READ
+    PERFORM UNTIL WS-END-OF-FILE
+        PERFORM 1000-CLASSIFY-NUMBER
+        READ NUMTRANS
+            AT END SET WS-END-OF-FILE TO TRUE
+        END-READ
+    END-PERFORM
+    PERFORM 3000-WRITE-SUMMARY
+    CLOSE NUMTRANS
+    CLOSE NUMRPT
+    STOP RUN.
+
+1000-CLASSIFY-NUMBER.
+    ADD 1 TO WS-TOTAL-COUNT
+    PERFORM 2000-CHECK-PRIME
+    IF WS-IS-PRIME
+        ADD 1 TO WS-PRIME-COUNT
+    END-IF
+    IF FUNCTION MOD(NT-VALUE, 2) = 0
+        ADD 1 TO WS-EVEN-COUNT
+    ELSE
+        ADD 1 TO WS-ODD-COUNT
+    END-IF
+    *> Matches conditions.cob's 88 LessThan5 VALUE "1" THRU "4", which
+    *> excludes 0.
+    IF NT-VALUE > 0 AND NT-VALUE < 5
+        ADD 1 TO WS-LESS-THAN-5-COUNT
+    END-IF.
+
+2000-CHECK-PRIME.
+    MOVE "Y" TO WS-IS-PRIME-FLAG
+    IF NT-VALUE < 2
+        MOVE "N" TO WS-IS-PRIME-FLAG
+    ELSE
+        MOVE 2 TO WS-DIVISOR
+        PERFORM UNTIL (WS-DIVISOR * WS-DIVISOR > NT-VALUE) OR NOT WS-IS-PRIME
+            IF FUNCTION MOD(NT-VALUE, WS-DIVISOR) = 0 AND NT-VALUE NOT = WS-DIVISOR
+                MOVE "N" TO WS-IS-PRIME-FLAG
+            END-IF
+            ADD 1 TO WS-DIVISOR
+        END-PERFORM
+    END-IF.
+
+3000-WRITE-SUMMARY.
+    MOVE WS-TOTAL-COUNT TO SM-TOTAL
+    WRITE NUM-REPORT-LINE FROM WS-SUMMARY-LINE
+    MOVE WS-PRIME-COUNT TO SM-PRIME
+    WRITE NUM-REPORT-LINE FROM WS-PRIME-LINE
+    MOVE WS-ODD-COUNT TO SM-ODD
+    WRITE NUM-REPORT-LINE FROM WS-ODD-LINE
+    MOVE WS-EVEN-COUNT TO SM-EVEN
+    WRITE NUM-REPORT-LINE FROM WS-EVEN-LINE
+    MOVE WS-LESS-THAN-5-COUNT TO SM-LT5
+    WRITE NUM-REPORT-LINE FROM WS-LT5-LINE.
