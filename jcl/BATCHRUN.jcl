@@ -0,0 +1,26 @@
+//BATCHRUN JOB (ACCTNO),'COBOL PLAYGROUND',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//* Nightly batch stream for the cobol-playground suite. Runs the
+//* demo programs in sequence and stops the chain if any step
+//* abends or returns a non-zero condition code, instead of the
+//* four separate manual compile-and-run invocations this replaced.
+//* See runall.sh for the equivalent stream this sandbox can execute
+//* (no z/OS JES here to submit real JCL against).
+//*
+//* INTRO and USERINPUT are NOT part of this unattended stream: req019
+//* gave both of them a SCREEN SECTION data-entry form, which needs an
+//* attached terminal (TSO/CICS) to drive its ACCEPTs. Run them
+//* interactively instead of submitting them as SYSIN-fed batch steps.
+//* INTRO also CALLs CIRCLECALC (req012), which would need its own
+//* STEPLIB entry when INTRO is run.
+//*
+//DATAS   EXEC PGM=DATAS
+//STEPLIB  DD DSN=COBOL.PLAYGROUND.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//CONDS   EXEC PGM=CONDITIONS,COND=(0,NE,DATAS)
+//STEPLIB  DD DSN=COBOL.PLAYGROUND.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD DSN=COBOL.PLAYGROUND.CONDS.CARDIN,DISP=SHR
+//*
