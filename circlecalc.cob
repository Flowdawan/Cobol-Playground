@@ -0,0 +1,22 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. circlecalc.
+AUTHOR. Florian Muellner.
+DATE-WRITTEN.  08/08/2026.
+DATE-COMPILED. 08/08/2026.
+*> Reusable geometry routine that puts intro.cob's PIVALUE constant
+*> to actual use: given a radius, returns the circle's area and
+*> circumference.
+ENVIRONMENT DIVISION.
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01 PIVALUE CONSTANT AS 3.1415.
+LINKAGE SECTION.
+01 LS-RADIUS        PIC 9(5)V99.
+01 LS-AREA          PIC 9(7)V9999.
+01 LS-CIRCUMFERENCE PIC 9(6)V9999.
+PROCEDURE DIVISION USING LS-RADIUS LS-AREA LS-CIRCUMFERENCE.
+0000-MAIN-LOGIC.
+    COMPUTE LS-AREA = PIVALUE * LS-RADIUS * LS-RADIUS
+    COMPUTE LS-CIRCUMFERENCE = 2 * PIVALUE * LS-RADIUS
+    GOBACK.
