@@ -0,0 +1,87 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. scorerept.
+AUTHOR. Florian Muellner.
+DATE-WRITTEN.  08/08/2026.
+DATE-COMPILED. 08/08/2026.
+*> Batch pass/fail report, applying the same PassingScore CLASS
+*> conditions.cob checks interactively to a whole cohort read from a
+*> transaction file.
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+SPECIAL-NAMES.
+    CLASS PassingScore IS "A" THRU "C", "D".
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT STUDENTS ASSIGN TO "STUDENTS"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-STUDENTS-STATUS.
+    SELECT SCOREREPT ASSIGN TO "SCOREREPT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-SCOREREPT-STATUS.
+DATA DIVISION.
+FILE SECTION.
+FD STUDENTS.
+COPY student.
+FD SCOREREPT.
+01 SCORE-REPORT-LINE PIC X(80).
+WORKING-STORAGE SECTION.
+01 WS-STUDENTS-STATUS  PIC XX VALUE "00".
+01 WS-SCOREREPT-STATUS PIC XX VALUE "00".
+01 WS-EOF-FLAG          PIC X VALUE "N".
+   88 WS-END-OF-FILE VALUE "Y".
+01 WS-PASS-COUNT        PIC 9(5) VALUE ZERO.
+01 WS-FAIL-COUNT        PIC 9(5) VALUE ZERO.
+01 WS-TOTAL-COUNT       PIC 9(5) VALUE ZERO.
+01 WS-RETEST-HEADING    PIC X(30) VALUE "Failed -- schedule for retest:".
+01 WS-RETEST-LINE.
+    02 FILLER   PIC X(4) VALUE SPACES.
+    02 RL-ID    PIC ZZZZ9.
+    02 FILLER   PIC X(3) VALUE SPACES.
+    02 RL-SCORE PIC X(1).
+01 WS-SUMMARY-LINE.
+    02 FILLER    PIC X(15) VALUE "Total:".
+    02 SM-TOTAL  PIC ZZZZ9.
+    02 FILLER    PIC X(2) VALUE SPACES.
+    02 FILLER    PIC X(8) VALUE "Passed:".
+    02 SM-PASS   PIC ZZZZ9.
+    02 FILLER    PIC X(2) VALUE SPACES.
+    02 FILLER    PIC X(8) VALUE "Failed:".
+    02 SM-FAIL   PIC ZZZZ9.
+PROCEDURE DIVISION.
+0000-MAIN-LOGIC.
+    OPEN INPUT STUDENTS
+    OPEN OUTPUT SCOREREPT
+    WRITE SCORE-REPORT-LINE FROM WS-RETEST-HEADING
+    READ STUDENTS
+        AT END SET WS-END-OF-FILE TO TRUE
+    END-READ
+    PERFORM UNTIL WS-END-OF-FILE
+        PERFORM 1000-CLASSIFY-STUDENT
+        READ STUDENTS
+            AT END SET WS-END-OF-FILE TO TRUE
+        END-READ
+    END-PERFORM
+    PERFORM 2000-WRITE-SUMMARY
+    CLOSE STUDENTS
+    CLOSE SCOREREPT
+    STOP RUN.
+
+1000-CLASSIFY-STUDENT.
+    ADD 1 TO WS-TOTAL-COUNT
+    IF ST-SCORE IS PassingScore
+        ADD 1 TO WS-PASS-COUNT
+    ELSE
+        ADD 1 TO WS-FAIL-COUNT
+        MOVE ST-ID TO RL-ID
+        MOVE ST-SCORE TO RL-SCORE
+        WRITE SCORE-REPORT-LINE FROM WS-RETEST-LINE
+    END-IF.
+
+2000-WRITE-SUMMARY.
+    MOVE SPACES TO SCORE-REPORT-LINE
+    WRITE SCORE-REPORT-LINE
+    MOVE WS-TOTAL-COUNT TO SM-TOTAL
+    MOVE WS-PASS-COUNT TO SM-PASS
+    MOVE WS-FAIL-COUNT TO SM-FAIL
+    WRITE SCORE-REPORT-LINE FROM WS-SUMMARY-LINE.
