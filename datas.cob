@@ -14,6 +14,9 @@ WORKING-STORAGE SECTION.
 01 SignedInt   PIC S9(4) VALUE -1234.
 01 PayCheck    PIC 9(4)V99 VALUE ZEROS.
 *> V99 stands for the decimals 
+*> This one-record demo group is kept for the WORKING-STORAGE MOVE
+*> examples below. The real customer store is the CUSTMAST indexed
+*> file maintained by custmaint.cob (see copybooks/custrec.cpy).
 01 Customer.
        02 Ident    PIC 9(3).
        02 CustName PIC X(20).
@@ -46,4 +49,6 @@ MOVE ALL "5" TO SampleData
 DISPLAY "ALL 5's: " SampleData
 
 
-STOP RUN.
+*> GOBACK instead of STOP RUN so this can also be CALLed from
+*> mainmenu.cob without killing the whole run unit.
+GOBACK.
