@@ -2,7 +2,13 @@
 IDENTIFICATION DIVISION.
 *> The identification division contains information about the program. Like the name that is used to call for this programs code to execute. 
 *> Also the authors name and date created.
-PROGRAM-ID. intro.
+*> IS INITIAL PROGRAM: mainmenu.cob CALLs this repeatedly in one run
+*> unit, and WORKING-STORAGE would otherwise keep its prior-call
+*> values (UserName, SSNum, SSNumValidFlag), skipping the re-prompt
+*> loops on a second visit from the menu. INITIAL re-initializes
+*> WORKING-STORAGE to its VALUE clauses on every CALL, same as a
+*> fresh run.
+PROGRAM-ID. intro IS INITIAL PROGRAM.
 AUTHOR. Florian Muellner.
 DATE-WRITTEN. 02.09.2023
 ENVIRONMENT DIVISION.
@@ -22,12 +28,34 @@ WORKING-STORAGE SECTION.
        02 SSArea   PIC 999.
        02 SSGroup  PIC 99.
        02 SSSerial PIC 9999.
+01 SSNumValidFlag PIC X VALUE "N".
+       88 SSNumIsValid VALUE "Y".
 01 PIVALUE CONSTANT AS 3.1415.
-       
+01 WS-Radius        PIC 9(5)V99.
+01 WS-Area          PIC 9(7)V9999.
+01 WS-Circumference PIC 9(6)V9999.
+01 WS-MESSAGE PIC X(50) VALUE SPACES.
+
+SCREEN SECTION.
+*> Gives the name/SSN capture the same fixed-position form treatment
+*> req019 asked for in both userinput.cob and this program, instead
+*> of scrolling DISPLAY/ACCEPT lines.
+01 INTRO-SCREEN.
+    02 BLANK SCREEN.
+    02 LINE 1 COLUMN 1 VALUE "===== Intro Demo Form =====".
+    02 LINE 3 COLUMN 1 VALUE "Name:".
+    02 SCR-USERNAME LINE 3 COLUMN 10 PIC X(30) USING UserName.
+    02 LINE 5 COLUMN 1 VALUE "SSN Area:".
+    02 SCR-SSAREA LINE 5 COLUMN 11 PIC 999 USING SSArea.
+    02 LINE 5 COLUMN 16 VALUE "Group:".
+    02 SCR-SSGROUP LINE 5 COLUMN 23 PIC 99 USING SSGroup.
+    02 LINE 5 COLUMN 27 VALUE "Serial:".
+    02 SCR-SSSERIAL LINE 5 COLUMN 35 PIC 9999 USING SSSerial.
+    02 LINE 7 COLUMN 1 PIC X(50) FROM WS-MESSAGE.
+
 PROCEDURE DIVISION.
-DISPLAY "What is your name? " WITH NO ADVANCING
-*> NO ADVANCING does that there is no newline after the display
-ACCEPT UserName
+DISPLAY INTRO-SCREEN
+ACCEPT SCR-USERNAME
 DISPLAY "Hello " UserName
 
 *> We fill the empty space of the variable of username with 0
@@ -39,11 +67,46 @@ ACCEPT Num2
 COMPUTE Total = Num1 + Num2
 DISPLAY Num1 " + " Num2 " = " Total
 
-DISPLAY "Enter your social security number "
-ACCEPT SSNum
+PERFORM UNTIL SSNumIsValid
+    ACCEPT SCR-SSAREA
+    ACCEPT SCR-SSGROUP
+    ACCEPT SCR-SSSERIAL
+    PERFORM 9000-VALIDATE-SSNUM
+    IF NOT SSNumIsValid
+        MOVE "Invalid social security number, please re-enter"
+            TO WS-MESSAGE
+        DISPLAY INTRO-SCREEN
+    END-IF
+END-PERFORM
+MOVE SPACES TO WS-MESSAGE
+DISPLAY INTRO-SCREEN
 DISPLAY "Area 0" SSArea
 
 DISPLAY "PI = " PIVALUE
 
-*> every cobol program basically ends with >STOP RUN< and a newline after that
-STOP RUN.
+*> CIRCLECALC turns PIVALUE into a real, reusable geometry routine
+*> instead of a constant that just sits on the screen.
+DISPLAY "Enter a radius: " WITH NO ADVANCING
+ACCEPT WS-Radius
+CALL "circlecalc" USING WS-Radius WS-Area WS-Circumference
+DISPLAY "Area = " WS-Area
+DISPLAY "Circumference = " WS-Circumference
+
+*> GOBACK instead of STOP RUN: ends the run the same way when this
+*> program is run standalone, but returns control to MAINMENU when
+*> CALLed from there instead of killing the whole session.
+GOBACK.
+
+*> SSA rules: area is never 000, 666, or 900-999; group and serial
+*> are never all zero.
+9000-VALIDATE-SSNUM.
+    MOVE "Y" TO SSNumValidFlag
+    IF SSArea = 0 OR SSArea = 666 OR SSArea >= 900
+        MOVE "N" TO SSNumValidFlag
+    END-IF
+    IF SSGroup = 0
+        MOVE "N" TO SSNumValidFlag
+    END-IF
+    IF SSSerial = 0
+        MOVE "N" TO SSNumValidFlag
+    END-IF.
