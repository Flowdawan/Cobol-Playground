@@ -0,0 +1,53 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. custsort.
+AUTHOR. Florian Muellner.
+DATE-WRITTEN.  08/08/2026.
+DATE-COMPILED. 08/08/2026.
+*> Reorders the CUSTMAST indexed master into a sequential extract,
+*> by CustName or by YOB depending on the operator's choice, since
+*> the master itself only ever gives back records in Ident order.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT CUSTMAST ASSIGN TO "CUSTMAST"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS SEQUENTIAL
+        RECORD KEY IS CM-IDENT OF CUSTOMER-RECORD
+        FILE STATUS IS WS-CUSTMAST-STATUS.
+    SELECT SORTWORK ASSIGN TO "SORTWORK".
+    SELECT SORTEDOUT ASSIGN TO "CUSTSRT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-SORTEDOUT-STATUS.
+DATA DIVISION.
+FILE SECTION.
+FD CUSTMAST.
+COPY custrec.
+SD SORTWORK.
+COPY custrec REPLACING CUSTOMER-RECORD BY SORT-RECORD.
+FD SORTEDOUT.
+COPY custrec REPLACING CUSTOMER-RECORD BY SORTEDOUT-RECORD.
+WORKING-STORAGE SECTION.
+01 WS-CUSTMAST-STATUS  PIC XX VALUE "00".
+01 WS-SORTEDOUT-STATUS PIC XX VALUE "00".
+01 WS-SORT-CHOICE      PIC X VALUE SPACE.
+PROCEDURE DIVISION.
+0000-MAIN-LOGIC.
+    DISPLAY "Sort CUSTMAST by N)ame or Y)ear of birth: " WITH NO ADVANCING
+    ACCEPT WS-SORT-CHOICE
+    MOVE FUNCTION UPPER-CASE(WS-SORT-CHOICE) TO WS-SORT-CHOICE
+    EVALUATE WS-SORT-CHOICE
+        WHEN "N"
+            SORT SORTWORK
+                ON ASCENDING KEY CM-CUSTNAME OF SORT-RECORD
+                USING CUSTMAST
+                GIVING SORTEDOUT
+        WHEN "Y"
+            SORT SORTWORK
+                ON ASCENDING KEY CM-YOB OF SORT-RECORD
+                USING CUSTMAST
+                GIVING SORTEDOUT
+        WHEN OTHER
+            DISPLAY "Invalid sort key choice"
+    END-EVALUATE
+    STOP RUN.
